@@ -0,0 +1,100 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custrecon.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+
+       SELECT OPTIONAL ControlFile ASSIGN TO "Control.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CustomerFile.
+COPY CUSTREC.
+
+*> one record: the count of customers operations expects to be on
+*> Customer.dat for this run, maintained by whoever schedules the load
+FD  ControlFile.
+01 ControlRecord.
+       02 ExpectedCount PIC 9(7).
+
+WORKING-STORAGE SECTION.
+01 WSCustFileStatus PIC XX VALUE "00".
+       88 CustFileOK  VALUE "00".
+       88 CustFileEOF VALUE "10".
+
+01 WSExpectedCount  PIC 9(7) VALUE 0.
+01 WSActualCount    PIC 9(7) VALUE 0.
+01 WSDupCount       PIC 9(7) VALUE 0.
+01 WSPreviousIDNum  PIC 9(5) VALUE 0.
+01 WSHavePrevious   PIC X VALUE "N".
+       88 HavePreviousID VALUE "Y".
+
+PROCEDURE DIVISION.
+PERFORM ReadControlTotal
+PERFORM ScanCustomerFile
+PERFORM PrintReport
+
+STOP RUN.
+
+*> picks up the operations-maintained expected count for this run
+ReadControlTotal.
+       OPEN INPUT ControlFile
+       READ ControlFile
+           AT END MOVE 0 TO WSExpectedCount
+           NOT AT END MOVE ExpectedCount TO WSExpectedCount
+       END-READ
+       CLOSE ControlFile.
+
+*> walks Customer.dat in ascending IDNum order, counting records and
+*> flagging any duplicate (same IDNum twice) in the key sequence -
+*> gaps in IDNum are not checked here, since deletions (coboltut7)
+*> and archiving (custarch) routinely and correctly remove IDNums
+*> from the active file, so a gap alone is not a discrepancy; the
+*> control total comparison in PrintReport is what catches a real
+*> count mismatch
+ScanCustomerFile.
+       OPEN INPUT CustomerFile
+       PERFORM ReadCustomer
+       PERFORM UNTIL CustFileEOF
+           ADD 1 TO WSActualCount
+           IF HavePreviousID THEN
+                  IF IDNum = WSPreviousIDNum THEN
+                         ADD 1 TO WSDupCount
+                  END-IF
+           END-IF
+           MOVE IDNum TO WSPreviousIDNum
+           MOVE "Y" TO WSHavePrevious
+           PERFORM ReadCustomer
+       END-PERFORM
+       CLOSE CustomerFile.
+
+ReadCustomer.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "10" TO WSCustFileStatus
+       END-READ.
+
+*> prints the nightly reconciliation report for operations to review
+*> the next morning
+PrintReport.
+       DISPLAY "===== Customer File Reconciliation Report ====="
+       DISPLAY "Expected customer count : " WSExpectedCount
+       DISPLAY "Actual customer count   : " WSActualCount
+       DISPLAY "Duplicate IDNums found  : " WSDupCount
+       IF WSActualCount NOT = WSExpectedCount THEN
+              DISPLAY "*** DISCREPANCY: actual count does not match control total ***"
+       END-IF
+       IF WSDupCount NOT = 0 THEN
+              DISPLAY "*** DISCREPANCY: duplicate IDNum detected ***"
+       END-IF.
