@@ -4,9 +4,57 @@ PROGRAM-ID. coboltut.
 AUTHOR. Hennermann Marco.
 DATE-WRITTEN. July 29th 2020
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL SSNMasterFile ASSIGN TO "SSNMaster.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS MSSNKey
+           FILE STATUS IS WSSSNFileStatus.
+
+       SELECT OPTIONAL AdderTransFile ASSIGN TO "AdderTrans.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL TotalsReportFile ASSIGN TO "TotalsReport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
+*> the greeting screen doubles as a quick customer inquiry against
+*> the same Customer.dat the customer-maintenance job keeps
+FD  CustomerFile.
+COPY CUSTREC.
+*> master reference of every SSN this shop has actually issued or
+*> verified, keyed by the full 9-digit number - coboltut looks an
+*> entered SSN up here after it passes SSA structural validation
+FD  SSNMasterFile.
+01 SSNMasterRecord.
+       02 MSSNKey.
+           03 MSSNArea   PIC 999.
+           03 MSSNGroup  PIC 99.
+           03 MSSNSerial PIC 9999.
+       02 MSSNName PIC X(30).
+
+*> one Num1/Num2 pair per line for the batch totals run, instead of
+*> one ACCEPT pair typed in interactively
+FD  AdderTransFile.
+01 AdderTransRecord.
+       02 ATNum1 PIC 9.
+       02 ATNum2 PIC 9.
+
+*> the daily totals report produced from AdderTrans.dat: a run-date
+*> header, one detail line per transaction, and a grand total line
+FD  TotalsReportFile.
+01 TotalsReportLine PIC X(60).
+
 WORKING-STORAGE SECTION.
 01 UserName PIC X(30) VALUE "You".
 01 Num1    PIC 9 VALUE ZEROS.
@@ -22,22 +70,174 @@ WORKING-STORAGE SECTION.
 *> HIGH-VALUES
 *> LOW-VALUES
 
+*> rejects an SSN per SSA rules before it is ever accepted into any
+*> downstream record - area 000/666/900-999 was never issued, and an
+*> all-zero group or serial is never valid either
+01 WSValidSSN PIC X VALUE "Y".
+       88 SSNValid   VALUE "Y".
+       88 SSNInvalid VALUE "N".
+
+01 WSSSNFileStatus PIC XX VALUE "00".
+
+*> operator's menu selection - picks which function runs this time
+*> through the loop instead of always running all three in sequence
+01 WSMenuChoice PIC X VALUE SPACE.
+       88 MenuGreeting VALUE "1".
+       88 MenuAdder    VALUE "2".
+       88 MenuSSN      VALUE "3".
+       88 MenuBatch    VALUE "4".
+       88 MenuExit     VALUE "X", "x".
+
+01 WSBatchEOF PIC X VALUE "N".
+       88 BatchEOF VALUE "Y".
+
+01 WSGrandTotal PIC 9(6) VALUE 0.
+01 WSBatchDate  PIC 9(8).
+
+01 WSLookupIDNum PIC 9(5) VALUE 0.
+
+01 WSCustFileStatus PIC XX VALUE "00".
+
 PROCEDURE DIVISION.
-DISPLAY "What is your name " WITH NO ADVANCING
-ACCEPT UserName
-DISPLAY "Hello " UserName
-
-MOVE ZERO TO UserNameDISPLAY UserNameDISPLAY "Enter 2 values to sum"
-    ACCEPT Num1
-    ACCEPT Num2
-    COMPUTE Total = Num1 + Num2
-    DISPLAY Num1 " + " Num2 " = " Total
-    DISPLAY "Enter your social security number "
-    ACCEPT SSNum
-    DISPLAY "Area" SSArea
-    
+PERFORM DisplayMenu
+PERFORM UNTIL MenuExit
+       EVALUATE TRUE
+           WHEN MenuGreeting PERFORM GreetingFunction
+           WHEN MenuAdder    PERFORM AdderFunction
+           WHEN MenuSSN      PERFORM SSNFunction
+           WHEN MenuBatch    PERFORM BatchTotalsFunction
+           WHEN OTHER        DISPLAY "Invalid selection " WSMenuChoice
+       END-EVALUATE
+       PERFORM DisplayMenu
+END-PERFORM
 
 STOP RUN.
 
+*> shows the operator menu and accepts their next selection
+DisplayMenu.
+       DISPLAY " "
+       DISPLAY "1. Greeting / customer lookup"
+       DISPLAY "2. Add two values"
+       DISPLAY "3. Capture social security number"
+       DISPLAY "4. Batch totals report (AdderTrans.dat)"
+       DISPLAY "X. Exit"
+       DISPLAY "Select an option: " WITH NO ADVANCING
+       ACCEPT WSMenuChoice.
+
+*> greets the operator by name typed in at ACCEPT, then doubles as a
+*> quick customer inquiry against Customer.dat
+GreetingFunction.
+       DISPLAY "What is your name " WITH NO ADVANCING
+       ACCEPT UserName
+       DISPLAY "Hello " UserName
+       DISPLAY "Enter customer ID to look up (00000 to skip): "
+           WITH NO ADVANCING
+       ACCEPT WSLookupIDNum
+       IF WSLookupIDNum NOT = 0 THEN
+              PERFORM LookupCustomer
+       END-IF.
+
+*> looks up one CustomerData record by IDNum and displays the name on
+*> file for it, for the greeting screen's quick customer inquiry
+LookupCustomer.
+       OPEN INPUT CustomerFile
+       MOVE WSLookupIDNum TO IDNum
+       READ CustomerFile
+           INVALID KEY
+              DISPLAY "Customer " WSLookupIDNum " not on file"
+           NOT INVALID KEY
+              DISPLAY "Customer " IDNum ": " FirstName " " LastName
+       END-READ
+       CLOSE CustomerFile.
+
+*> sums two operator-entered values
+AdderFunction.
+       DISPLAY "Enter 2 values to sum"
+       ACCEPT Num1
+       ACCEPT Num2
+       COMPUTE Total = Num1 + Num2
+       DISPLAY Num1 " + " Num2 " = " Total.
+
+*> captures an SSN, validates it per SSA rules, and cross-checks a
+*> structurally valid one against the master reference file
+SSNFunction.
+       DISPLAY "Enter your social security number "
+       ACCEPT SSNum
+       PERFORM ValidateSSN
+       IF SSNValid THEN
+              DISPLAY "Area" SSArea
+              PERFORM LookupMasterSSN
+       ELSE
+              DISPLAY "Rejected - not a valid social security number: "
+                  SSArea "-" SSGroup "-" SSSerial
+       END-IF.
+
+*> reads AdderTrans.dat one Num1/Num2 pair at a time, writes a detail
+*> line to TotalsReport.txt for each, and a grand total line at the
+*> end - for the days we're processing a whole batch instead of one
+*> ACCEPT pair at a time
+BatchTotalsFunction.
+       OPEN INPUT AdderTransFile
+       OPEN OUTPUT TotalsReportFile
+       MOVE 0 TO WSGrandTotal
+       ACCEPT WSBatchDate FROM DATE YYYYMMDD
+       MOVE SPACES TO TotalsReportLine
+       STRING "Daily Totals Report - Run date " WSBatchDate
+           DELIMITED BY SIZE INTO TotalsReportLine
+       WRITE TotalsReportLine
+       PERFORM ReadAdderTrans
+       PERFORM UNTIL BatchEOF
+              COMPUTE Total = ATNum1 + ATNum2
+              ADD Total TO WSGrandTotal
+              MOVE SPACES TO TotalsReportLine
+              STRING ATNum1 " + " ATNum2 " = " Total
+                  DELIMITED BY SIZE INTO TotalsReportLine
+              WRITE TotalsReportLine
+              PERFORM ReadAdderTrans
+       END-PERFORM
+       MOVE SPACES TO TotalsReportLine
+       STRING "Grand total = " WSGrandTotal
+           DELIMITED BY SIZE INTO TotalsReportLine
+       WRITE TotalsReportLine
+       CLOSE AdderTransFile
+       CLOSE TotalsReportFile
+       DISPLAY "Batch totals report written to TotalsReport.txt".
+
+*> reads the next Num1/Num2 pair from AdderTrans.dat for the batch
+*> totals report
+ReadAdderTrans.
+       READ AdderTransFile
+           AT END MOVE "Y" TO WSBatchEOF
+       END-READ.
+
+*> flags WSValidSSN "N" for any SSN the SSA has stated will never be
+*> issued: area 000, area 666, area 900-999, an all-zero group, or an
+*> all-zero serial
+ValidateSSN.
+       MOVE "Y" TO WSValidSSN
+       IF SSArea = 000 OR SSArea = 666 OR SSArea >= 900 THEN
+              MOVE "N" TO WSValidSSN
+       END-IF
+       IF SSGroup = 00 THEN
+              MOVE "N" TO WSValidSSN
+       END-IF
+       IF SSSerial = 0000 THEN
+              MOVE "N" TO WSValidSSN
+       END-IF.
+
+*> a structurally valid SSN still gets checked against SSNMaster.dat -
+*> catches typos and entries for a number we have never actually
+*> issued or verified, before it is used anywhere downstream
+LookupMasterSSN.
+       OPEN INPUT SSNMasterFile
+       MOVE SSNum TO MSSNKey
+       READ SSNMasterFile
+           INVALID KEY
+              DISPLAY "SSN not found on master reference file"
+           NOT INVALID KEY
+              DISPLAY "SSN verified - on file for " MSSNName
+       END-READ
+       CLOSE SSNMasterFile.
+
 *> cobc -x coboltut.cob         to load the program
 *> ./coboltut                  to run the program
\ No newline at end of file
