@@ -1,24 +1,63 @@
->>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. coboltut.
-AUTHOR. Hennermann Marco.
-DATE-WRITTEN. July 29th 2020
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-DATA DIVISION.
-LINKAGE SECTION.
-       01 LNum1    PIC 9 VLAUE 5.
-       01 LNum2    PIC 9 VALUE 4.
-       01 LSum1    PIC 99.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-
-PROCEDURE DIVISION USING LNum1, Lnum2, LSum.
-       COMPUTE LSum = LNum1 + LNum2.
-EXIT PROGRAM.
-
-*> cobc -x coboltut.cob         to load the program
-*> ./coboltut                  to run the program
-
-*> cobc -m coboltut2.cbl   to load a subroutine
\ No newline at end of file
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut4.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+
+*> general-purpose two-operand arithmetic service - LOpCode picks
+*> which operation runs against LNum1/LNum2, so other programs in the
+*> shop can CALL one shared routine instead of each re-implementing
+*> their own COMPUTE logic
+LINKAGE SECTION.
+       01 LNum1    PIC S9(7)V99 VALUE 5.
+       01 LNum2    PIC S9(7)V99 VALUE 4.
+       01 LOpCode  PIC X VALUE "A".
+           88 LOpAdd      VALUE "A", "a".
+           88 LOpSubtract VALUE "S", "s".
+           88 LOpMultiply VALUE "M", "m".
+           88 LOpDivide   VALUE "D", "d".
+       01 LSum     PIC S9(7)V99.
+
+*> RETURN-CODE is set non-zero whenever LSum can't hold the result, or
+*> LOpCode isn't one of the four recognized operations, so the caller
+*> can detect a bad answer instead of silently trusting it
+PROCEDURE DIVISION USING LNum1, LNum2, LOpCode, LSum.
+       MOVE 0 TO RETURN-CODE
+       EVALUATE TRUE
+           WHEN LOpAdd
+              COMPUTE LSum = LNum1 + LNum2
+                  ON SIZE ERROR
+                     MOVE 1 TO RETURN-CODE
+              END-COMPUTE
+           WHEN LOpSubtract
+              COMPUTE LSum = LNum1 - LNum2
+                  ON SIZE ERROR
+                     MOVE 1 TO RETURN-CODE
+              END-COMPUTE
+           WHEN LOpMultiply
+              COMPUTE LSum = LNum1 * LNum2
+                  ON SIZE ERROR
+                     MOVE 1 TO RETURN-CODE
+              END-COMPUTE
+           WHEN LOpDivide
+              IF LNum2 = 0 THEN
+                     MOVE 1 TO RETURN-CODE
+              ELSE
+                     COMPUTE LSum = LNum1 / LNum2
+                         ON SIZE ERROR
+                            MOVE 1 TO RETURN-CODE
+                     END-COMPUTE
+              END-IF
+           WHEN OTHER
+              MOVE 1 TO RETURN-CODE
+       END-EVALUATE.
+EXIT PROGRAM.
+
+*> cobc -m coboltut4.cbl        to build the callable subroutine
+*> CALL WS-ARITH-PROGRAM USING LNum1, LNum2, LOpCode, LSum
+*>     (WS-ARITH-PROGRAM a PIC X item set to "coboltut4" - a dynamic
+*>     CALL dispatch point other logic can redirect at runtime)
