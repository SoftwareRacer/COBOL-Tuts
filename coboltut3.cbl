@@ -8,8 +8,80 @@ CONFIGURATION SECTION.
 SPECIAL-NAMES.
        CLASS PassingScore IS "A" THRU "C", "D".
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL JurisdictionFile ASSIGN TO "Jurisdiction.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS JurisKey
+           FILE STATUS IS WSJurisFileStatus.
+
+       SELECT OPTIONAL VoterRollFile ASSIGN TO "VoterRoll.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL NumberFile ASSIGN TO "Numbers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL ClassReportFile ASSIGN TO "ClassificationReport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL EnrollQueueFile ASSIGN TO "EnrollQueue.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL GradeCountFile ASSIGN TO "GradeCounts.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
+*> voting-age-eligibility rule by jurisdiction - the cutoff isn't the
+*> same 18-and-done everywhere we operate
+FD  JurisdictionFile.
+01 JurisdictionRecord.
+       02 JurisKey.
+           03 JurisState  PIC XX.
+           03 JurisCounty PIC XXX.
+       02 JurisVoteAge PIC 99.
+
+*> every customer who clears the eligibility check, for handoff to
+*> mailing - one record per voter instead of just a screen message
+FD  VoterRollFile.
+01 VoterRollRecord.
+       02 VRIDNum   PIC 9(5).
+       02 VRAge     PIC 99.
+       02 VRState   PIC XX.
+       02 VRCounty  PIC XXX.
+
+*> one single-digit number per line, classified against the
+*> IsPrime/IsOdd/IsEven 88-levels for the Number Classification Report
+FD  NumberFile.
+01 NumberRecord.
+       02 NRDigit PIC X.
+
+*> the batch Number Classification Report: run-date header, one
+*> classified line per number, prime/odd/even counts at the end
+FD  ClassReportFile.
+01 ClassReportLine PIC X(60).
+
+*> one record per enrollment rejected for lack of room in its grade -
+*> held here for operations to work off once seats open up
+FD  EnrollQueueFile.
+01 EnrollQueueRecord.
+       02 EQIDNum PIC 9(5).
+       02 EQGrade PIC 99.
+
+*> current seats-taken count per grade, carried forward from run to
+*> run so the capacity check reflects every enrollment so far, not
+*> just this one transaction
+FD  GradeCountFile.
+01 GradeCountRecord.
+       02 GCGrade PIC 99.
+       02 GCCount PIC 9(3).
+
 WORKING-STORAGE SECTION.
 01 Age PIC 99 VALUE 0.
 01 Grade PIC 99 VALUE 0.
@@ -20,16 +92,79 @@ WORKING-STORAGE SECTION.
 01 TestNumber PIC X.
        88 IsPrime  VALUE "1", "3", "5", "7".
        88 IsOdd    VALUE "1", "3", "5", "7", "9".
-       88 IsEven   VALUE "2", "4", "6", "8".
-       88 number   VALUE 0 THRU 9.
+       88 IsEven   VALUE "0", "2", "4", "6", "8".
+
+01 WSStateCode   PIC XX VALUE SPACES.
+01 WSCountyCode  PIC XXX VALUE SPACES.
+01 WSVoteAge     PIC 99 VALUE 18.
+
+01 WSJurisFileStatus PIC XX VALUE "00".
+
+01 WSVoterIDNum PIC 9(5) VALUE 0.
+
+01 WSNumEOF PIC X VALUE "N".
+       88 NumEOF VALUE "Y".
+
+01 WSPrimeCount PIC 9(5) VALUE 0.
+01 WSOddCount   PIC 9(5) VALUE 0.
+01 WSEvenCount  PIC 9(5) VALUE 0.
+01 WSClassDate  PIC 9(8).
+
+*> enrollment capacity checking for the Grade computed from Age (Age
+*> 6 thru 17 gives Grade 1 thru 12) - every grade has a seat limit,
+*> and WSGradeEnrolled tracks how many seats are already taken
+01 WSEnrollIDNum PIC 9(5) VALUE 0.
+
+01 WSGradeCapacityValues.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+       02 FILLER PIC 9(3) VALUE 030.
+01 WSGradeCapacityTable REDEFINES WSGradeCapacityValues.
+       02 WSGradeCapacity PIC 9(3) OCCURS 12 TIMES.
+
+01 WSGradeEnrolledTable.
+       02 WSGradeEnrolled PIC 9(3) OCCURS 12 TIMES VALUE 0.
+
+01 WSGradeIndex PIC 99 VALUE 0.
+
+01 WSGradeCountEOF PIC X VALUE "N".
+       88 GradeCountEOF VALUE "Y".
+
+*> GPA subsystem built on top of the Score/PassingScore classification
+*> - a student can have any number of Score entries, each converted to
+*> a grade-point value and rolled up into an overall GPA
+01 WSStudentID      PIC 9(5) VALUE 0.
+01 WSScoreCount      PIC 9(3) VALUE 0.
+01 WSGradePointTotal PIC 9(4)V9 VALUE 0.
+01 WSGradePoints     PIC 9V9 VALUE 0.
+01 WSGPA             PIC 9V99 VALUE 0.
 
 PROCEDURE DIVISION.
+DISPLAY "Enter customer ID : " WITH NO ADVANCING
+ACCEPT WSVoterIDNum
 DISPLAY "Enter Age : " WITH NO ADVANCING
 ACCEPT Age
-IF Age > 18 THEN 
+DISPLAY "Enter state code: " WITH NO ADVANCING
+ACCEPT WSStateCode
+DISPLAY "Enter county code: " WITH NO ADVANCING
+ACCEPT WSCountyCode
+PERFORM LookupVotingAge
+IF Age > WSVoteAge THEN
        DISPLAY "You can vote"
+       SET CanVote TO TRUE
+       PERFORM WriteVoterRoll
 ELSE
        DISPLAY "You can't vote"
+       SET CantVote TO TRUE
 END-IF
 
 *> < LESS THAN
@@ -44,32 +179,192 @@ IF Age = 5 THEN
 END-IF
 IF Age > 5 AND Age < 18 THEN
        COMPUTE Grade = Age - 5
-       DISPLAY "Go to Grade " Grade
+       DISPLAY "Enter student ID for enrollment: " WITH NO ADVANCING
+       ACCEPT WSEnrollIDNum
+       PERFORM LoadGradeCounts
+       PERFORM CheckGradeCapacity
+       PERFORM SaveGradeCounts
 END-IF
 
-IF Score IS PassingScore THEN
-       DISPLAY "You Passed"
-ELSE
-       DISPLAY "You failed
-END-IF
+PERFORM ComputeStudentGPA
 
-IF Age > 18 THEN
-       SET CantVote TO FALSE
-END-IF
+PERFORM ClassifyNumbersBatch
 
-DISPLAY "Enter Single Number or X to Exit: "
-ACCEPT TestNumber
-PERFORM UNTIL NOT ANumber:
-       EVALUATE TRUE
-           WHEN IsPrime DISPLAY "Prime"
-           WHEN IsOdd DISPLAY "Odd"
-           WHEN IsEven DISPLAY "Even"
-       END-EVALUATE
-       ACCEPT TestNumber
-END-PERFORM
+STOP RUN.
 
+*> looks up the voting eligibility age for the entered state/county in
+*> Jurisdiction.dat, falling back to 18 when the jurisdiction isn't on
+*> file
+LookupVotingAge.
+       MOVE 18 TO WSVoteAge
+       OPEN INPUT JurisdictionFile
+       MOVE WSStateCode TO JurisState
+       MOVE WSCountyCode TO JurisCounty
+       READ JurisdictionFile
+           INVALID KEY
+              DISPLAY "Jurisdiction not on file, using default voting "
+                  "age 18"
+           NOT INVALID KEY
+              MOVE JurisVoteAge TO WSVoteAge
+       END-READ
+       CLOSE JurisdictionFile.
 
-STOP RUN.
+*> appends one eligible voter (IDNum, Age, jurisdiction) to VoterRoll.dat
+WriteVoterRoll.
+       OPEN EXTEND VoterRollFile
+       MOVE WSVoterIDNum TO VRIDNum
+       MOVE Age TO VRAge
+       MOVE WSStateCode TO VRState
+       MOVE WSCountyCode TO VRCounty
+       WRITE VoterRollRecord
+       CLOSE VoterRollFile.
+
+*> reads GradeCounts.dat into WSGradeEnrolled so the capacity check
+*> reflects every seat already taken, not just this one transaction -
+*> a grade with no record on file keeps its table default of 0
+LoadGradeCounts.
+       MOVE "N" TO WSGradeCountEOF
+       OPEN INPUT GradeCountFile
+       PERFORM ReadGradeCount
+       PERFORM UNTIL GradeCountEOF
+              MOVE GCCount TO WSGradeEnrolled(GCGrade)
+              PERFORM ReadGradeCount
+       END-PERFORM
+       CLOSE GradeCountFile.
+
+*> reads the next grade/count pair from GradeCounts.dat
+ReadGradeCount.
+       READ GradeCountFile
+           AT END MOVE "Y" TO WSGradeCountEOF
+       END-READ.
+
+*> rewrites GradeCounts.dat from the current WSGradeEnrolled table so
+*> the next run picks up with today's seat counts
+SaveGradeCounts.
+       OPEN OUTPUT GradeCountFile
+       PERFORM VARYING WSGradeIndex FROM 1 BY 1 UNTIL WSGradeIndex > 12
+              MOVE WSGradeIndex TO GCGrade
+              MOVE WSGradeEnrolled(WSGradeIndex) TO GCCount
+              WRITE GradeCountRecord
+       END-PERFORM
+       CLOSE GradeCountFile.
+
+*> admits the enrollment if its computed Grade still has an open seat
+*> against WSGradeCapacity, otherwise queues it to EnrollQueue.dat for
+*> operations to work off once a seat frees up
+CheckGradeCapacity.
+       IF WSGradeEnrolled(Grade) < WSGradeCapacity(Grade) THEN
+              ADD 1 TO WSGradeEnrolled(Grade)
+              DISPLAY "Go to Grade " Grade
+       ELSE
+              DISPLAY "Grade " Grade " is full - student "
+                  WSEnrollIDNum " queued for enrollment"
+              PERFORM QueueEnrollment
+       END-IF.
+
+*> appends one rejected-for-capacity enrollment to EnrollQueue.dat
+QueueEnrollment.
+       OPEN EXTEND EnrollQueueFile
+       MOVE WSEnrollIDNum TO EQIDNum
+       MOVE Grade TO EQGrade
+       WRITE EnrollQueueRecord
+       CLOSE EnrollQueueFile.
+
+*> accepts a student's Score entries one letter grade at a time (X to
+*> stop), checks each against PassingScore, and rolls them up into an
+*> overall GPA for that student
+ComputeStudentGPA.
+       DISPLAY "Enter student ID: " WITH NO ADVANCING
+       ACCEPT WSStudentID
+       MOVE 0 TO WSScoreCount
+       MOVE 0 TO WSGradePointTotal
+       DISPLAY "Enter a letter grade (A/B/C/D/F), X to stop: "
+           WITH NO ADVANCING
+       ACCEPT Score
+       PERFORM UNTIL Score = "X" OR Score = "x"
+              IF Score IS PassingScore THEN
+                     DISPLAY "You Passed"
+              ELSE
+                     DISPLAY "You failed"
+              END-IF
+              PERFORM ConvertGradeToPoints
+              ADD 1 TO WSScoreCount
+              ADD WSGradePoints TO WSGradePointTotal
+              DISPLAY "Enter a letter grade (A/B/C/D/F), X to stop: "
+                  WITH NO ADVANCING
+              ACCEPT Score
+       END-PERFORM
+       IF WSScoreCount > 0 THEN
+              COMPUTE WSGPA ROUNDED = WSGradePointTotal / WSScoreCount
+              DISPLAY "Student " WSStudentID " GPA: " WSGPA
+       ELSE
+              DISPLAY "No scores entered for student " WSStudentID
+       END-IF.
+
+*> converts the current Score letter grade to its grade-point value
+ConvertGradeToPoints.
+       EVALUATE Score
+           WHEN "A" MOVE 4.0 TO WSGradePoints
+           WHEN "B" MOVE 3.0 TO WSGradePoints
+           WHEN "C" MOVE 2.0 TO WSGradePoints
+           WHEN "D" MOVE 1.0 TO WSGradePoints
+           WHEN "F" MOVE 0.0 TO WSGradePoints
+           WHEN OTHER
+              DISPLAY "Unrecognized grade " Score ", counted as 0.0"
+              MOVE 0.0 TO WSGradePoints
+       END-EVALUATE.
+
+*> classifies every number in Numbers.dat as prime/odd/even and
+*> produces a Number Classification Report with a run-date header and
+*> the counts of each, for when we need to classify a whole extract
+*> at once instead of one digit at a time
+ClassifyNumbersBatch.
+       OPEN INPUT NumberFile
+       OPEN OUTPUT ClassReportFile
+       MOVE 0 TO WSPrimeCount
+       MOVE 0 TO WSOddCount
+       MOVE 0 TO WSEvenCount
+       ACCEPT WSClassDate FROM DATE YYYYMMDD
+       MOVE SPACES TO ClassReportLine
+       STRING "Number Classification Report - Run date " WSClassDate
+           DELIMITED BY SIZE INTO ClassReportLine
+       WRITE ClassReportLine
+       PERFORM ReadNumberRecord
+       PERFORM UNTIL NumEOF
+              MOVE NRDigit TO TestNumber
+              MOVE SPACES TO ClassReportLine
+              EVALUATE TRUE
+                  WHEN IsPrime
+                     ADD 1 TO WSPrimeCount
+                     STRING TestNumber " - Prime" DELIMITED BY SIZE
+                         INTO ClassReportLine
+                  WHEN IsOdd
+                     ADD 1 TO WSOddCount
+                     STRING TestNumber " - Odd" DELIMITED BY SIZE
+                         INTO ClassReportLine
+                  WHEN IsEven
+                     ADD 1 TO WSEvenCount
+                     STRING TestNumber " - Even" DELIMITED BY SIZE
+                         INTO ClassReportLine
+                  WHEN OTHER
+                     STRING TestNumber " - not a digit, skipped"
+                         DELIMITED BY SIZE INTO ClassReportLine
+              END-EVALUATE
+              WRITE ClassReportLine
+              PERFORM ReadNumberRecord
+       END-PERFORM
+       MOVE SPACES TO ClassReportLine
+       STRING "Prime: " WSPrimeCount "  Odd: " WSOddCount
+           "  Even: " WSEvenCount DELIMITED BY SIZE INTO ClassReportLine
+       WRITE ClassReportLine
+       CLOSE NumberFile
+       CLOSE ClassReportFile.
+
+*> reads the next digit from Numbers.dat for the classification report
+ReadNumberRecord.
+       READ NumberFile
+           AT END MOVE "Y" TO WSNumEOF
+       END-READ.
 
 *> cobc -x coboltut.cob         to load the program
 *> ./coboltut                  to run the program
\ No newline at end of file
