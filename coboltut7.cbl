@@ -1,43 +1,224 @@
->>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. coboltut.
-AUTHOR. Hennermann Marco.
-DATE-WRITTEN. July 29th 2020
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-       SELECT CustomerFile ASSIGN TO "Customer.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-SPECIAL-NAMES.
-DATA DIVISION.
-FILE SECTION.
-*>FD = FILE DESCRIPTION
-FD  CustomerFile.
-01 CustomerData.
-       02 IDNum    PIC 9(5).
-       02 CustName.
-           03 FirstName PIC X(15).
-           03 LastName PIC X(15).
-
-WORKING-STORAGE SECTION.
-01 WSCustomer.
-       02 WSIDNum    PIC 9(5).
-       02 WSCustName.
-           03 WSFirstName PIC X(15).
-           03 WSLastName PIC X(15).
-
-PROCEDURE DIVISION.
-OPEN OUTPUT CustomerFile.
-       MOVE 00001 TO IDNum.
-       MOVE 'Doug' TO FirstName.
-       MOVE 'Thomas' TO LastName.
-       WRITE CustomerData
-       END-WRITE.
-CLOSE CustomerFile.
-
-STOP RUN.
-
-*> cobc -x coboltut.cob         to load the program
-*> ./coboltut                  to run the program
\ No newline at end of file
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+
+       SELECT OPTIONAL CheckpointFile ASSIGN TO "Checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL AuditFile ASSIGN TO "Audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*>FD = FILE DESCRIPTION
+FD  CustomerFile.
+COPY CUSTREC.
+
+*> holds one record: the IDNum of the last customer successfully
+*> added by this load, rewritten after every add so a rerun after an
+*> abend knows where the previous run got to
+FD  CheckpointFile.
+01 CheckpointRecord PIC 9(5).
+
+*> one line per add/change/delete against CustomerFile - compliance
+*> asks who touched a record and when, and this is the answer
+FD  AuditFile.
+01 AuditRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WSCustomer.
+       02 WSIDNum    PIC 9(5).
+       02 WSCustName.
+           03 WSFirstName PIC X(15).
+           03 WSLastName PIC X(15).
+       02 WSCustStatus PIC X.
+
+01 WSFileStatus  PIC XX VALUE "00".
+       88 FileOK        VALUE "00".
+       88 FileNotFound  VALUE "35".
+       88 FileDuplicate VALUE "22".
+
+01 WSSentinel    PIC 9(5) VALUE 99999.
+
+01 WSTranCode    PIC X VALUE "A".
+       88 AddTran    VALUE "A".
+       88 ChangeTran VALUE "C".
+       88 DeleteTran VALUE "D".
+
+01 WSCheckpointIDNum PIC 9(5) VALUE 0.
+
+01 WSOperatorID  PIC X(8) VALUE SPACES.
+
+01 WSAuditDate   PIC 9(8).
+01 WSAuditTime   PIC 9(8).
+01 WSAuditLine.
+       02 WSAuditDateOut PIC 9(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 WSAuditTimeOut PIC 9(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 WSAuditOperOut PIC X(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 WSAuditIDOut   PIC 9(5).
+       02 FILLER         PIC X VALUE SPACE.
+       02 WSAuditActOut  PIC X(6).
+
+PROCEDURE DIVISION.
+DISPLAY "Enter operator ID: " WITH NO ADVANCING
+ACCEPT WSOperatorID
+PERFORM OpenCustomerFile
+PERFORM LoadCheckpoint
+OPEN EXTEND AuditFile
+PERFORM AcceptTransaction
+PERFORM UNTIL WSIDNum = WSSentinel
+       EVALUATE TRUE
+           WHEN AddTran    PERFORM AddCustomer
+           WHEN ChangeTran PERFORM ChangeCustomer
+           WHEN DeleteTran PERFORM DeleteCustomer
+           WHEN OTHER      DISPLAY "Invalid transaction code " WSTranCode
+       END-EVALUATE
+       PERFORM AcceptTransaction
+END-PERFORM
+CLOSE CustomerFile
+CLOSE AuditFile
+
+STOP RUN.
+
+*> opens Customer.dat for direct read/write by IDNum, creating the
+*> indexed file the first time the job finds it missing
+OpenCustomerFile.
+       OPEN I-O CustomerFile
+       IF FileNotFound THEN
+              OPEN OUTPUT CustomerFile
+              CLOSE CustomerFile
+              OPEN I-O CustomerFile
+       END-IF.
+
+*> reads the checkpoint left by a prior run (if any) and tells the
+*> operator where the last load run got to, so a rerun after a crash
+*> can pick up after that point instead of keying the batch from 1
+LoadCheckpoint.
+       OPEN INPUT CheckpointFile
+       READ CheckpointFile
+           AT END MOVE 0 TO WSCheckpointIDNum
+           NOT AT END MOVE CheckpointRecord TO WSCheckpointIDNum
+       END-READ
+       CLOSE CheckpointFile
+       IF WSCheckpointIDNum NOT = 0 THEN
+              DISPLAY "Resuming load - last customer added was "
+                  WSCheckpointIDNum
+       END-IF.
+
+*> rewrites the checkpoint to the customer just added; a small file
+*> holding a single record, so each save simply replaces the last one
+SaveCheckpoint.
+       OPEN OUTPUT CheckpointFile
+       MOVE WSIDNum TO CheckpointRecord
+       WRITE CheckpointRecord
+       CLOSE CheckpointFile
+       MOVE WSIDNum TO WSCheckpointIDNum.
+
+*> appends one compliance audit line to Audit.log: when, who, which
+*> customer, and what was done to CustomerFile
+WriteAudit.
+       ACCEPT WSAuditDate FROM DATE YYYYMMDD
+       ACCEPT WSAuditTime FROM TIME
+       MOVE WSAuditDate TO WSAuditDateOut
+       MOVE WSAuditTime TO WSAuditTimeOut
+       MOVE WSOperatorID TO WSAuditOperOut
+       MOVE WSIDNum TO WSAuditIDOut
+       MOVE WSAuditLine TO AuditRecord
+       WRITE AuditRecord.
+
+*> prompts data entry for one add/change/delete transaction; a change
+*> or add also collects the name fields, a delete only needs the key
+AcceptTransaction.
+       DISPLAY "Enter customer ID (99999 to stop): " WITH NO ADVANCING
+       ACCEPT WSIDNum
+       IF WSIDNum NOT = WSSentinel THEN
+              DISPLAY "Enter transaction code A/C/D: " WITH NO ADVANCING
+              ACCEPT WSTranCode
+              IF AddTran OR ChangeTran THEN
+                     DISPLAY "Enter first name: " WITH NO ADVANCING
+                     ACCEPT WSFirstName
+                     DISPLAY "Enter last name: " WITH NO ADVANCING
+                     ACCEPT WSLastName
+              END-IF
+              IF ChangeTran THEN
+                     DISPLAY "Enter status A (active) / I (inactive): "
+                         WITH NO ADVANCING
+                     ACCEPT WSCustStatus
+              END-IF
+       END-IF.
+
+*> adds the transaction's customer to Customer.dat keyed by IDNum; the
+*> indexed WRITE itself rejects a duplicate key so no pre-scan is
+*> needed the way a sequential file would have required
+AddCustomer.
+       MOVE WSIDNum TO IDNum
+       MOVE WSFirstName TO FirstName
+       MOVE WSLastName TO LastName
+       MOVE "A" TO CustStatus
+       WRITE CustomerData
+           INVALID KEY
+              DISPLAY "Customer " WSIDNum " already on file, skipping"
+       END-WRITE
+       IF NOT FileOK AND NOT FileDuplicate THEN
+              PERFORM AbortOnWriteError
+       END-IF
+       IF FileOK THEN
+              PERFORM SaveCheckpoint
+              MOVE "ADD" TO WSAuditActOut
+              PERFORM WriteAudit
+       END-IF.
+
+*> a WRITE status other than success or duplicate-key means something
+*> is genuinely wrong with the file (disk full, I/O error, etc.) - stop
+*> the run rather than letting the bad write pass for a good one
+AbortOnWriteError.
+       DISPLAY "CustomerFile WRITE failed, file status = " WSFileStatus
+       CLOSE CustomerFile
+       MOVE 16 TO RETURN-CODE
+       STOP RUN.
+
+*> corrects an existing customer's name fields in place
+ChangeCustomer.
+       MOVE WSIDNum TO IDNum
+       READ CustomerFile
+           INVALID KEY
+              DISPLAY "Customer " WSIDNum " not on file, change skipped"
+           NOT INVALID KEY
+              MOVE WSFirstName TO FirstName
+              MOVE WSLastName TO LastName
+              MOVE WSCustStatus TO CustStatus
+              REWRITE CustomerData
+              MOVE "CHANGE" TO WSAuditActOut
+              PERFORM WriteAudit
+       END-READ.
+
+*> removes a closed customer's record from Customer.dat
+DeleteCustomer.
+       MOVE WSIDNum TO IDNum
+       DELETE CustomerFile
+           INVALID KEY
+              DISPLAY "Customer " WSIDNum " not on file, delete skipped"
+           NOT INVALID KEY
+              MOVE "DELETE" TO WSAuditActOut
+              PERFORM WriteAudit
+       END-DELETE.
+
+*> cobc -x coboltut.cob         to load the program
+*> ./coboltut                  to run the program
