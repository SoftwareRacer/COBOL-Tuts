@@ -0,0 +1,88 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. paystub.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL PayrollFile ASSIGN TO "Payroll.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL StubFile ASSIGN TO "PayStub.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PayrollFile.
+COPY PAYREC.
+
+FD  StubFile.
+01 StubLine PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WSPayEOF PIC X VALUE "N".
+       88 PayEOF VALUE "Y".
+
+*> edited picture fields render the raw packed figures as a human
+*> readable, printable pay stub - dollar sign, thousands comma, point
+01 WSStubGross      PIC $$$,$$9.99.
+01 WSStubDeductions PIC $$$,$$9.99.
+01 WSStubNet        PIC $$$,$$9.99.
+
+PROCEDURE DIVISION.
+OPEN INPUT PayrollFile
+OPEN OUTPUT StubFile
+
+PERFORM ReadPayrollRecord
+PERFORM UNTIL PayEOF
+       PERFORM PrintStub
+       PERFORM ReadPayrollRecord
+END-PERFORM
+
+CLOSE PayrollFile
+CLOSE StubFile
+
+STOP RUN.
+
+ReadPayrollRecord.
+       READ PayrollFile
+           AT END MOVE "Y" TO WSPayEOF
+       END-READ.
+
+*> writes one printable pay stub for the current Payroll.dat record,
+*> using edited PIC fields instead of the raw unedited amounts
+PrintStub.
+       MOVE PRGross TO WSStubGross
+       MOVE PRDeductions TO WSStubDeductions
+       MOVE PRNet TO WSStubNet
+
+       MOVE SPACES TO StubLine
+       STRING "Employee ID   : " PRIdent DELIMITED BY SIZE
+           INTO StubLine
+       WRITE StubLine
+
+       MOVE SPACES TO StubLine
+       STRING "Pay period    : " PRPayPeriod DELIMITED BY SIZE
+           INTO StubLine
+       WRITE StubLine
+
+       MOVE SPACES TO StubLine
+       STRING "Gross pay     : " WSStubGross DELIMITED BY SIZE
+           INTO StubLine
+       WRITE StubLine
+
+       MOVE SPACES TO StubLine
+       STRING "Deductions    : " WSStubDeductions DELIMITED BY SIZE
+           INTO StubLine
+       WRITE StubLine
+
+       MOVE SPACES TO StubLine
+       STRING "Net pay       : " WSStubNet DELIMITED BY SIZE
+           INTO StubLine
+       WRITE StubLine
+
+       MOVE SPACES TO StubLine
+       WRITE StubLine.
