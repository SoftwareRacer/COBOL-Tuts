@@ -1,32 +1,178 @@
->>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. coboltut.
-AUTHOR. Hennermann Marco.
-DATE-WRITTEN. July 29th 2020
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-       CLASS PassingScore IS "A" THRU "C", "D".
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 Ind PIC 9(1) VALUE 0.
-PROCEDURE DIVISION.
-PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
-       GO TO ForLoop
-
-OutputData.
-       DISPLAY Ind.
-       ADD 1 TO Ind.
-
-ForLoop.
-       PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind = 5
-
-OutputData2.
-       DISPLAY Ind.
-
-STOP RUN.
-
-*> cobc -x coboltut.cob         to load the program
-*> ./coboltut                  to run the program
\ No newline at end of file
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+
+       SELECT OPTIONAL BatchCheckpointFile ASSIGN TO "BatchCheckpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT OPTIONAL ControlReportFile ASSIGN TO "ControlReport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> the customer master this batch driver runs against, read-only and
+*> in IDNum order one configurable batch window at a time
+FD  CustomerFile.
+COPY CUSTREC.
+
+*> holds the last fully completed batch number and the last IDNum
+*> processed in it - rewritten only when a whole batch window clears,
+*> so a rerun after an abend resumes after that batch instead of
+*> reprocessing the file from the beginning
+FD  BatchCheckpointFile.
+01 BatchCheckpointRecord.
+       02 BCLastBatchNum PIC 9(5).
+       02 BCLastIDNum    PIC 9(5).
+
+*> the run control report: record count and start/end time handed to
+*> operations at the end of every batch run
+FD  ControlReportFile.
+01 ControlReportLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 WSCustFileStatus PIC XX VALUE "00".
+
+01 WSCustEOF PIC X VALUE "N".
+       88 CustEOF VALUE "Y".
+
+01 WSBatchSize PIC 9(3) VALUE 10.
+01 WSBatchNum  PIC 9(5) VALUE 1.
+01 WSRecsThisBatch PIC 9(3) VALUE 0.
+01 WSTotalRecCount PIC 9(7) VALUE 0.
+
+01 WSLastCompletedBatch  PIC 9(5) VALUE 0.
+01 WSLastCompletedIDNum  PIC 9(5) VALUE 0.
+
+01 WSRunDate   PIC 9(8).
+01 WSStartTime PIC 9(8).
+01 WSEndTime   PIC 9(8).
+
+PROCEDURE DIVISION.
+ACCEPT WSRunDate FROM DATE YYYYMMDD
+ACCEPT WSStartTime FROM TIME
+DISPLAY "Enter batch window size (records per batch): "
+    WITH NO ADVANCING
+ACCEPT WSBatchSize
+IF WSBatchSize = 0 THEN
+       DISPLAY "Batch size must be greater than zero - defaulting to 10"
+       MOVE 10 TO WSBatchSize
+END-IF
+
+PERFORM LoadBatchCheckpoint
+PERFORM OpenCustomerFile
+PERFORM ReadNextCustomer
+
+PERFORM ProcessBatches VARYING WSBatchNum FROM WSBatchNum BY 1
+       UNTIL CustEOF
+
+CLOSE CustomerFile
+ACCEPT WSEndTime FROM TIME
+PERFORM WriteControlReport
+
+STOP RUN.
+
+*> reads the checkpoint left by a prior run (if any) and sets the
+*> batch driver's resume point; a fresh run with no checkpoint starts
+*> at batch 1 from the top of CustomerFile
+LoadBatchCheckpoint.
+       OPEN INPUT BatchCheckpointFile
+       READ BatchCheckpointFile
+           AT END
+              MOVE 0 TO WSLastCompletedBatch
+              MOVE 0 TO WSLastCompletedIDNum
+           NOT AT END
+              MOVE BCLastBatchNum TO WSLastCompletedBatch
+              MOVE BCLastIDNum TO WSLastCompletedIDNum
+       END-READ
+       CLOSE BatchCheckpointFile
+       COMPUTE WSBatchNum = WSLastCompletedBatch + 1
+       IF WSLastCompletedIDNum NOT = 0 THEN
+              DISPLAY "Resuming batch run - last completed batch was "
+                  WSLastCompletedBatch " through customer "
+                  WSLastCompletedIDNum
+       END-IF.
+
+*> positions CustomerFile at the first unprocessed record - the very
+*> start of the file on a fresh run, or just past the last checkpoint
+*> on a restart
+OpenCustomerFile.
+       OPEN INPUT CustomerFile
+       MOVE WSLastCompletedIDNum TO IDNum
+       IF WSLastCompletedIDNum = 0 THEN
+              START CustomerFile KEY NOT LESS THAN IDNum
+                  INVALID KEY SET CustEOF TO TRUE
+              END-START
+       ELSE
+              START CustomerFile KEY GREATER THAN IDNum
+                  INVALID KEY SET CustEOF TO TRUE
+              END-START
+       END-IF.
+
+*> runs one batch window: reads up to WSBatchSize records from where
+*> the file is currently positioned, then checkpoints the batch just
+*> completed so a restart never has to redo it
+ProcessBatches.
+       MOVE 0 TO WSRecsThisBatch
+       PERFORM UNTIL CustEOF OR WSRecsThisBatch = WSBatchSize
+              ADD 1 TO WSRecsThisBatch
+              ADD 1 TO WSTotalRecCount
+              MOVE IDNum TO WSLastCompletedIDNum
+              PERFORM ReadNextCustomer
+       END-PERFORM
+       IF WSRecsThisBatch > 0 THEN
+              MOVE WSBatchNum TO WSLastCompletedBatch
+              PERFORM SaveBatchCheckpoint
+       END-IF.
+
+*> reads the next CustomerFile record in key order for the current
+*> batch window
+ReadNextCustomer.
+       READ CustomerFile NEXT RECORD
+           AT END SET CustEOF TO TRUE
+       END-READ.
+
+*> rewrites BatchCheckpoint.dat to the batch window just completed
+SaveBatchCheckpoint.
+       OPEN OUTPUT BatchCheckpointFile
+       MOVE WSLastCompletedBatch TO BCLastBatchNum
+       MOVE WSLastCompletedIDNum TO BCLastIDNum
+       WRITE BatchCheckpointRecord
+       CLOSE BatchCheckpointFile.
+
+*> writes the run control report - record count processed and the
+*> start/end time of the run - to ControlReport.txt for operations
+WriteControlReport.
+       OPEN OUTPUT ControlReportFile
+       MOVE SPACES TO ControlReportLine
+       STRING "Batch control report - run date " WSRunDate
+           DELIMITED BY SIZE INTO ControlReportLine
+       WRITE ControlReportLine
+       MOVE SPACES TO ControlReportLine
+       STRING "Start time: " WSStartTime "  End time: " WSEndTime
+           DELIMITED BY SIZE INTO ControlReportLine
+       WRITE ControlReportLine
+       MOVE SPACES TO ControlReportLine
+       STRING "Records processed this run: " WSTotalRecCount
+           DELIMITED BY SIZE INTO ControlReportLine
+       WRITE ControlReportLine
+       MOVE SPACES TO ControlReportLine
+       STRING "Last completed batch: " WSLastCompletedBatch
+           "  through customer " WSLastCompletedIDNum
+           DELIMITED BY SIZE INTO ControlReportLine
+       WRITE ControlReportLine
+       CLOSE ControlReportFile.
+
+*> cobc -x coboltut.cob         to load the program
+*> ./coboltut                  to run the program
