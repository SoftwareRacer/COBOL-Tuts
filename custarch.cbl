@@ -0,0 +1,92 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custarch.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+
+       SELECT OPTIONAL ArchiveFile ASSIGN TO "Customer.arc"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSArchFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CustomerFile.
+COPY CUSTREC.
+
+FD  ArchiveFile.
+01 ArchiveData.
+       02 ArcIDNum      PIC 9(5).
+       02 ArcCustName.
+           03 ArcFirstName PIC X(15).
+           03 ArcLastName  PIC X(15).
+       02 ArcCustStatus PIC X.
+
+WORKING-STORAGE SECTION.
+01 WSCustFileStatus PIC XX VALUE "00".
+       88 CustFileOK   VALUE "00".
+       88 CustFileEOF  VALUE "10".
+
+01 WSArchFileStatus PIC XX VALUE "00".
+
+01 WSArchivedCount  PIC 9(5) VALUE 0.
+01 WSScannedCount   PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN I-O CustomerFile
+OPEN EXTEND ArchiveFile
+
+PERFORM ReadCustomer
+PERFORM UNTIL CustFileEOF
+       ADD 1 TO WSScannedCount
+       IF CustInactive THEN
+              PERFORM ArchiveCustomer
+       END-IF
+       PERFORM ReadCustomer
+END-PERFORM
+
+CLOSE CustomerFile
+CLOSE ArchiveFile
+
+DISPLAY "Customers scanned  : " WSScannedCount
+DISPLAY "Customers archived : " WSArchivedCount
+
+STOP RUN.
+
+*> reads Customer.dat sequentially by ascending IDNum, one record at
+*> a time, so the whole active file can be swept in a single pass
+ReadCustomer.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "10" TO WSCustFileStatus
+       END-READ.
+
+*> removes the current record from the active file first, and only
+*> once that succeeds copies it onto Customer.arc - writing the
+*> archive copy ahead of a DELETE that might fail would leave the
+*> customer archived and still active, so the next sweep would
+*> archive it all over again
+ArchiveCustomer.
+       MOVE IDNum TO ArcIDNum
+       MOVE FirstName TO ArcFirstName
+       MOVE LastName TO ArcLastName
+       MOVE CustStatus TO ArcCustStatus
+       DELETE CustomerFile
+           INVALID KEY
+              DISPLAY "Customer " IDNum " could not be removed from file"
+       NOT INVALID KEY
+              WRITE ArchiveData
+              ADD 1 TO WSArchivedCount
+       END-DELETE.
+
+*> run on a schedule (e.g. nightly) to keep Customer.dat limited to
+*> customers still active; archived history lives on in Customer.arc
