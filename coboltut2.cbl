@@ -1,58 +1,293 @@
->>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. coboltut.
-AUTHOR. Hennermann Marco.
-DATE-WRITTEN. July 29th 2020
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 SampleData PIC X(10) VALUE "Stuff".
-01 JustLetters PIC AAA VALUE "ABC".
-01 JustNums PIC 9(4) VALUE 1234.
-01 SignedInt PIC S9(4) VALUE -1234.
-01 PayCheck PIC 9(4)V99 VALUE ZEROS.
-
-01 Customer.
-       02 Ident    PIC 9(3).
-       02 CustName PIC X(20).
-       02 DateOfBirth.
-           03 MOB PIC 99.
-           03 DOB PIC 99.
-           03 YOB PIC 9(4).
-01 Num1 PIC 9 VALUE 5.
-01 Num2 PIC 9 VALUE 4.
-01 Num3 PIC 9 VALUE 3.
-01 Ans PIC S99V99 VALUE 0.
-01 Rem PIC 9V99.
-
-PROCEDURE DIVISION.
-MOVE "More stuff" TO SampleData
-MOVE "123" TO SampleData
-MOVE 123 TO SampleData
-DISPLAY SampleData
-DISPLAY PayCheck
-MOVE "123Bob Smith           12211974" TO Customer
-DISPLAY CustName
-DISPLAY MOB "/" DOB "/" YOB
-MOVE ZERO TO SampleData
-DISPLAY SampleData
-MOVE SPACE TO SampleData
-DISPLAY SampleData
-MOVE HIGH-VALUE TO SampleData
-DISPLAY SampleData
-MOVE LOW-VALUE TO SampleData
-DISPLAY SampleData
-
-ADD Num1, Num3 TO Num2 GIVING Ans 
-*> SUBTRACT FROM, MULTIPLY BY, DIVIDE INTO REMAINDER
-DISPLAY Ans
-
-COMPUTE Ans ROUNDED = Num1 + Num2 + Num3
-COMPUTE Ans = Num1 ** Num2 *>Power of Num2
-
-STOP RUN.
-
-*> cobc -x coboltut.cob         to load the program
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL PayrollFile ASSIGN TO "Payroll.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> one line per employee per pay period: gross, standard deductions,
+*> and the resulting net pay
+FD  PayrollFile.
+COPY PAYREC.
+
+WORKING-STORAGE SECTION.
+01 SampleData PIC X(10) VALUE "Stuff".
+01 JustLetters PIC AAA VALUE "ABC".
+01 JustNums PIC 9(4) VALUE 1234.
+01 SignedInt PIC S9(4) VALUE -1234.
+01 PayCheck PIC 9(4)V99 VALUE ZEROS.
+
+01 Customer.
+       02 Ident    PIC 9(3).
+       02 CustName PIC X(20).
+       02 DateOfBirth.
+           03 MOB PIC 99.
+           03 DOB PIC 99.
+           03 YOB PIC 9(4).
+01 Num1 PIC 9 VALUE 5.
+01 Num2 PIC 9 VALUE 4.
+01 Num3 PIC 9 VALUE 3.
+01 Ans PIC S99V99 VALUE 0.
+01 Rem PIC 9V99.
+
+01 Age PIC 999 VALUE 0.
+
+01 WSTodayDate PIC 9(8).
+01 WSToday REDEFINES WSTodayDate.
+       02 WSTodayYYYY PIC 9(4).
+       02 WSTodayMM   PIC 99.
+       02 WSTodayDD   PIC 99.
+
+*> staging area a candidate Customer record is built in and checked
+*> before it is ever moved into the live Customer record
+01 WSInputCustomer.
+       02 WSInputIdent    PIC 9(3).
+       02 WSInputCustName PIC X(20).
+       02 WSInputDOB.
+           03 WSInputMOB  PIC 99.
+           03 WSInputDay  PIC 99.
+           03 WSInputYOB  PIC 9(4).
+
+01 WSValidDOB PIC X VALUE "Y".
+       88 DOBValid   VALUE "Y".
+       88 DOBInvalid VALUE "N".
+
+*> days in each calendar month; February is adjusted for leap years
+*> by CheckLeapYear below
+01 WSMonthDaysValues.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 28.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+       02 FILLER PIC 99 VALUE 30.
+       02 FILLER PIC 99 VALUE 31.
+01 WSMonthDaysTable REDEFINES WSMonthDaysValues.
+       02 WSMonthDays PIC 99 OCCURS 12 TIMES.
+
+01 WSMaxDayThisMonth PIC 99 VALUE 0.
+
+01 WSLeapDivQuotient PIC 9(4).
+01 WSRem4   PIC 9(4).
+01 WSRem100 PIC 9(4).
+01 WSRem400 PIC 9(4).
+01 WSIsLeap PIC X VALUE "N".
+       88 LeapYear VALUE "Y".
+
+*> payroll subsystem working storage: hours/rate in, gross/deductions
+*> /net out to Payroll.dat
+01 WSHoursWorked   PIC 9(3)V99 VALUE 0.
+01 WSPayRate       PIC 9(3)V99 VALUE 0.
+01 WSDeductionRate PIC V999 VALUE .200.
+01 WSGrossPay      PIC 9(5)V99 VALUE 0.
+01 WSDeductions    PIC 9(5)V99 VALUE 0.
+01 WSNetPay        PIC 9(5)V99 VALUE 0.
+
+*> operands for the dynamic CALL dispatch into the shared coboltut4
+*> arithmetic service - aging and payroll math goes through here
+*> instead of each paragraph repeating its own COMPUTE logic.
+*> WSArithProgram names the target program as a data item rather than
+*> a literal, so the CALL is a true dispatch point other logic could
+*> redirect to a different routine at runtime
+01 WSArithProgram PIC X(9) VALUE "coboltut4".
+01 WSArithNum1   PIC S9(7)V99 VALUE 0.
+01 WSArithNum2   PIC S9(7)V99 VALUE 0.
+01 WSArithOp     PIC X VALUE "A".
+01 WSArithResult PIC S9(7)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+MOVE "More stuff" TO SampleData
+MOVE "123" TO SampleData
+MOVE 123 TO SampleData
+DISPLAY SampleData
+DISPLAY PayCheck
+MOVE "123Bob Smith           12211974" TO WSInputCustomer
+PERFORM ValidateDateOfBirth
+IF DOBValid THEN
+       MOVE WSInputCustomer TO Customer
+       DISPLAY CustName
+       DISPLAY MOB "/" DOB "/" YOB
+       PERFORM ComputeAge
+       DISPLAY "Current age: " Age
+ELSE
+       DISPLAY "Rejected customer record: invalid date of birth "
+           WSInputMOB "/" WSInputDay "/" WSInputYOB
+END-IF
+MOVE ZERO TO SampleData
+DISPLAY SampleData
+MOVE SPACE TO SampleData
+DISPLAY SampleData
+MOVE HIGH-VALUE TO SampleData
+DISPLAY SampleData
+MOVE LOW-VALUE TO SampleData
+DISPLAY SampleData
+
+PERFORM ComputePayroll
+
+ADD Num1, Num3 TO Num2 GIVING Ans
+*> SUBTRACT FROM, MULTIPLY BY, DIVIDE INTO REMAINDER
+DISPLAY Ans
+
+COMPUTE Ans ROUNDED = Num1 + Num2 + Num3
+       ON SIZE ERROR
+              DISPLAY "Overflow computing Num1 + Num2 + Num3, Ans not set"
+END-COMPUTE
+COMPUTE Ans = Num1 ** Num2 *>Power of Num2
+       ON SIZE ERROR
+              DISPLAY "Overflow computing Num1 ** Num2, Ans not set"
+END-COMPUTE
+
+STOP RUN.
+
+*> derives the customer's current age from MOB/DOB/YOB against
+*> today's system date, backing off a year if this year's birthday
+*> hasn't happened yet
+ComputeAge.
+       ACCEPT WSTodayDate FROM DATE YYYYMMDD
+       MOVE WSTodayYYYY TO WSArithNum1
+       MOVE YOB TO WSArithNum2
+       MOVE "S" TO WSArithOp
+       CALL WSArithProgram USING WSArithNum1, WSArithNum2, WSArithOp,
+           WSArithResult
+       IF RETURN-CODE NOT = 0 THEN
+              DISPLAY "Overflow computing age, Age not set"
+       ELSE
+              MOVE WSArithResult TO Age
+              IF WSTodayMM < MOB THEN
+                     SUBTRACT 1 FROM Age
+              ELSE
+                     IF WSTodayMM = MOB AND WSTodayDD < DOB THEN
+                            SUBTRACT 1 FROM Age
+                     END-IF
+              END-IF
+       END-IF.
+
+*> rejects a candidate date of birth whose month is not 01-12 or
+*> whose day does not exist in that month/year, before the record
+*> is ever allowed into the live Customer group
+ValidateDateOfBirth.
+       MOVE "Y" TO WSValidDOB
+       IF WSInputMOB < 1 OR WSInputMOB > 12 THEN
+              MOVE "N" TO WSValidDOB
+       ELSE
+              MOVE WSMonthDays(WSInputMOB) TO WSMaxDayThisMonth
+              IF WSInputMOB = 2 THEN
+                     PERFORM CheckLeapYear
+                     IF LeapYear THEN
+                            MOVE 29 TO WSMaxDayThisMonth
+                     END-IF
+              END-IF
+              IF WSInputDay < 1 OR WSInputDay > WSMaxDayThisMonth THEN
+                     MOVE "N" TO WSValidDOB
+              END-IF
+       END-IF.
+
+*> sets LeapYear true when WSInputYOB is a leap year, using the usual
+*> divisible-by-4-but-not-100-unless-400 rule
+CheckLeapYear.
+       DIVIDE WSInputYOB BY 4 GIVING WSLeapDivQuotient REMAINDER WSRem4
+       DIVIDE WSInputYOB BY 100 GIVING WSLeapDivQuotient REMAINDER WSRem100
+       DIVIDE WSInputYOB BY 400 GIVING WSLeapDivQuotient REMAINDER WSRem400
+       MOVE "N" TO WSIsLeap
+       IF WSRem4 = 0 THEN
+              IF WSRem100 NOT = 0 THEN
+                     MOVE "Y" TO WSIsLeap
+              ELSE
+                     IF WSRem400 = 0 THEN
+                            MOVE "Y" TO WSIsLeap
+                     END-IF
+              END-IF
+       END-IF.
+
+*> computes one employee's gross pay, standard deductions and net pay
+*> for the current pay period and appends the result to Payroll.dat
+ComputePayroll.
+       DISPLAY "Enter hours worked: " WITH NO ADVANCING
+       ACCEPT WSHoursWorked
+       DISPLAY "Enter pay rate: " WITH NO ADVANCING
+       ACCEPT WSPayRate
+       MOVE WSHoursWorked TO WSArithNum1
+       MOVE WSPayRate TO WSArithNum2
+       MOVE "M" TO WSArithOp
+       CALL WSArithProgram USING WSArithNum1, WSArithNum2, WSArithOp,
+           WSArithResult
+       IF RETURN-CODE NOT = 0 THEN
+              DISPLAY "Overflow computing gross pay, Gross pay not set"
+       ELSE
+              IF WSArithResult < 0 OR WSArithResult > 99999.99 THEN
+                     DISPLAY "Gross pay " WSArithResult
+                         " exceeds field capacity, Gross pay not set"
+              ELSE
+                     MOVE WSArithResult TO WSGrossPay
+              END-IF
+       END-IF
+
+       MOVE WSGrossPay TO WSArithNum1
+       MOVE WSDeductionRate TO WSArithNum2
+       MOVE "M" TO WSArithOp
+       CALL WSArithProgram USING WSArithNum1, WSArithNum2, WSArithOp,
+           WSArithResult
+       IF RETURN-CODE NOT = 0 THEN
+              DISPLAY "Overflow computing deductions, Deductions not set"
+       ELSE
+              IF WSArithResult < 0 OR WSArithResult > 99999.99 THEN
+                     DISPLAY "Deductions " WSArithResult
+                         " exceed field capacity, Deductions not set"
+              ELSE
+                     MOVE WSArithResult TO WSDeductions
+              END-IF
+       END-IF
+
+       MOVE WSGrossPay TO WSArithNum1
+       MOVE WSDeductions TO WSArithNum2
+       MOVE "S" TO WSArithOp
+       CALL WSArithProgram USING WSArithNum1, WSArithNum2, WSArithOp,
+           WSArithResult
+       IF RETURN-CODE NOT = 0 THEN
+              DISPLAY "Overflow computing net pay, Net pay not set"
+       ELSE
+              IF WSArithResult < 0 OR WSArithResult > 99999.99 THEN
+                     DISPLAY "Net pay " WSArithResult
+                         " exceeds field capacity, Net pay not set"
+              ELSE
+                     MOVE WSArithResult TO WSNetPay
+              END-IF
+       END-IF
+
+       IF WSNetPay > 9999.99 THEN
+              DISPLAY "Net pay " WSNetPay
+                  " exceeds pay stub field capacity, PayCheck not set"
+       ELSE
+              MOVE WSNetPay TO PayCheck
+       END-IF
+       DISPLAY "Gross pay  : " WSGrossPay
+       DISPLAY "Deductions : " WSDeductions
+       DISPLAY "Net pay    : " PayCheck
+       PERFORM WritePayrollRecord.
+
+*> appends the pay period's result for this employee to Payroll.dat
+WritePayrollRecord.
+       ACCEPT WSTodayDate FROM DATE YYYYMMDD
+       OPEN EXTEND PayrollFile
+       MOVE Ident TO PRIdent
+       COMPUTE PRPayPeriod = WSTodayYYYY * 100 + WSTodayMM
+       MOVE WSGrossPay TO PRGross
+       MOVE WSDeductions TO PRDeductions
+       MOVE WSNetPay TO PRNet
+       WRITE PayrollRecord
+       CLOSE PayrollFile.
+
+*> cobc -x coboltut.cob         to load the program
 *> ./coboltut                  to run the program
\ No newline at end of file
