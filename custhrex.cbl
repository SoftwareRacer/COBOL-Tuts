@@ -0,0 +1,76 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custhrex.
+AUTHOR. Hennermann Marco.
+DATE-WRITTEN. July 29th 2020
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+
+       SELECT HRExtractFile ASSIGN TO "HRExtract.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CustomerFile.
+COPY CUSTREC.
+
+FD  HRExtractFile.
+01 HRExtractRecord PIC X(50).
+
+WORKING-STORAGE SECTION.
+01 WSCustFileStatus PIC XX VALUE "00".
+       88 CustFileOK  VALUE "00".
+       88 CustFileEOF VALUE "10".
+
+01 WSExtractLine.
+       02 WSExtIDNum     PIC 9(5).
+       02 FILLER         PIC X VALUE ",".
+       02 WSExtFirstName PIC X(15).
+       02 FILLER         PIC X VALUE ",".
+       02 WSExtLastName  PIC X(15).
+
+01 WSExtractCount PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+OPEN INPUT CustomerFile
+OPEN OUTPUT HRExtractFile
+
+PERFORM ReadCustomer
+PERFORM UNTIL CustFileEOF
+       PERFORM WriteExtract
+       PERFORM ReadCustomer
+END-PERFORM
+
+CLOSE CustomerFile
+CLOSE HRExtractFile
+
+DISPLAY "HR extract records written: " WSExtractCount
+
+STOP RUN.
+
+*> reads Customer.dat top to bottom in IDNum order for the nightly
+*> HR feed, one record at a time
+ReadCustomer.
+       READ CustomerFile
+           AT END MOVE "10" TO WSCustFileStatus
+       END-READ.
+
+*> formats the current customer as a CSV line for HR's upload job
+WriteExtract.
+       MOVE IDNum TO WSExtIDNum
+       MOVE FirstName TO WSExtFirstName
+       MOVE LastName TO WSExtLastName
+       MOVE WSExtractLine TO HRExtractRecord
+       WRITE HRExtractRecord
+       ADD 1 TO WSExtractCount.
+
+*> run nightly; HR's upload job picks up HRExtract.csv for the feed
