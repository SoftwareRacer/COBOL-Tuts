@@ -0,0 +1,11 @@
+*> CustomerData record layout, shared by every program that opens
+*> Customer.dat/Customer.arc (coboltut7 and its HR extract, archive
+*> sweep and reconciliation companions)
+01 CustomerData.
+       02 IDNum      PIC 9(5).
+       02 CustName.
+           03 FirstName PIC X(15).
+           03 LastName  PIC X(15).
+       02 CustStatus PIC X VALUE "A".
+           88 CustActive   VALUE "A".
+           88 CustInactive VALUE "I".
