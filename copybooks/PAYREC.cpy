@@ -0,0 +1,8 @@
+*> PayrollRecord layout, shared by the payroll subsystem in coboltut2
+*> and the pay stub print program that reads Payroll.dat back
+01 PayrollRecord.
+       02 PRIdent      PIC 9(3).
+       02 PRPayPeriod  PIC 9(6).
+       02 PRGross      PIC 9(5)V99.
+       02 PRDeductions PIC 9(5)V99.
+       02 PRNet        PIC 9(5)V99.
